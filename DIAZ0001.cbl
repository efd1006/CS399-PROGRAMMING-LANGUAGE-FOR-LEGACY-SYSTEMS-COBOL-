@@ -5,17 +5,54 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DIAZ0001.
+      *-----------------------
+      * Modification History
+      * ---------------------
+      * Quotes used to be displayed and thrown away. Each quote is now
+      * appended to DIAZ0001.DAT (same EXTEND/append convention used by
+      * DIAZ0002) so walk-up rate quotes are recoverable later.
+      * The quote used to only show the interest rate. It now computes
+      * and displays the actual peso interest amount for the quoted
+      * principal/years, and logs it alongside the rate.
+      * Added the same 10000-principal/5-year 12% tier DIAZ0003's
+      * listing already uses, so a walk-up quote matches the rate the
+      * account gets once it's keyed into DIAZ0002.DAT.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT QUOTE-LOG-FILE
+           ASSIGN TO "C:\COBOL_Files\DIAZ0001.DAT"
+           FILE STATUS IS ws-file-status.
        DATA DIVISION.
        FILE SECTION.
+       FD QUOTE-LOG-FILE
+           DATA RECORD IS QUOTE-LOG-REC.
+       01 QUOTE-LOG-REC.
+           05 log-account-number PIC 9(5).
+           05 log-account-name PIC X(21).
+           05 log-principal-amount PIC 9(6)V9(2).
+           05 log-years-of-deposit PIC 9(2).
+           05 log-interest-rate PIC 99.
+           05 log-interest-amount PIC 9(6)V9(2).
        WORKING-STORAGE SECTION.
        01 ws-account-number PIC 9(5).
        01 ws-account-name PIC X(21).
        01 ws-principal-amount PIC 9(6)V9(2).
        01 ws-years-of-deposit PIC 9(2).
+       01 ws-interest-rate PIC 99.
+       01 ws-interest-amount PIC 9(6)V9(2).
        01 ws-choice PIC X(1) VALUE "C".
+       01 ws-file-status PIC XX VALUE "00".
+           88 ws-file-ok VALUE "00".
+           88 ws-file-not-found VALUE "35".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            OPEN EXTEND QUOTE-LOG-FILE.
+            IF ws-file-not-found
+                OPEN OUTPUT QUOTE-LOG-FILE
+            END-IF
             PERFORM UNTIL ws-choice = "Q" or ws-choice = "q"
                DISPLAY " "
                 DISPLAY "Enter Account Number: " WITH NO ADVANCING
@@ -27,20 +64,38 @@
                 DISPLAY "Enter Years of Desposit: " WITH NO ADVANCING
                 ACCEPT ws-years-of-deposit
                 EVALUATE TRUE
+                WHEN ws-principal-amount >= 10000 AND
+                ws-years-of-deposit >= 5
+                   MOVE 12 TO ws-interest-rate
+                   DISPLAY "Interest Rate: 12%"
                 WHEN ws-principal-amount >= 5000 AND ws-years-of-deposit
                 >= 3
+                   MOVE 10 TO ws-interest-rate
                    DISPLAY "Interest Rate: 10%"
                 WHEN ws-principal-amount >= 5000 AND ws-years-of-deposit
                 < 3
+                   MOVE 8 TO ws-interest-rate
                    DISPLAY "Interest Rate: 8%"
                 WHEN ws-principal-amount < 5000
+                   MOVE 7 TO ws-interest-rate
                    DISPLAY "Interest Rate: 7%"
                 END-EVALUATE
+                COMPUTE ws-interest-amount ROUNDED =
+                    ws-principal-amount * ws-interest-rate / 100
+                DISPLAY "Interest Amount: " ws-interest-amount
+                MOVE ws-account-number TO log-account-number
+                MOVE ws-account-name TO log-account-name
+                MOVE ws-principal-amount TO log-principal-amount
+                MOVE ws-years-of-deposit TO log-years-of-deposit
+                MOVE ws-interest-rate TO log-interest-rate
+                MOVE ws-interest-amount TO log-interest-amount
+                WRITE QUOTE-LOG-REC
                 DISPLAY " "
                 DISPLAY "C - to continue"
                 DISPLAY "Q - to quit"
                 DISPLAY "Enter choice: " WITH NO ADVANCING
                 ACCEPT ws-choice
             END-PERFORM
+            CLOSE QUOTE-LOG-FILE
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM DIAZ0001.
