@@ -6,7 +6,48 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DIAZ0002.
+      *-----------------------
+      * Modification History
+      * ---------------------
+      * OPEN OUTPUT truncated DIAZ0002.DAT on every run, wiping out
+      * accounts keyed in during earlier sessions. A-100-INITIALIZE
+      * now opens EXTEND to append, falling back to OPEN OUTPUT only
+      * the first time the file does not exist yet.
+      * A-100-INITIALIZE also preloads every existing account number
+      * into WS-EXISTING-ACCOUNTS so B-200-LOOP can reject a duplicate
+      * before it gets written a second time.
+      * DIAZ0002.DAT reorganized as an indexed file keyed on
+      * out-account-number so it supports direct READ/REWRITE/DELETE
+      * instead of only sequential append-and-scan. A-100-INITIALIZE
+      * now opens I-O (creating the file the first time), and the
+      * duplicate check is a direct keyed READ instead of a scan
+      * against a preloaded table.
+      * A review screen now sits between B-210-ACCEPT-ENTRY and the
+      * WRITE, so a typo'd entry can be sent back for reentry instead
+      * of being committed straight to DIAZ0002.DAT.
+      * C-100-TERMINATE now GOBACKs instead of STOP RUN, so DIAZDRV
+      * can CALL this program and keep control to chain into DIAZ0003.
+      * Added a period-end archive run mode: copies every account on
+      * DIAZ0002.DAT to a date-stamped archive file, then reopens
+      * DIAZ0002.DAT OUTPUT to start the new period empty.
+      * Every account now carries the operator ID (prompted for once
+      * at startup) and the date/time it was keyed in, so a record can
+      * be traced back to who entered it and when.
+      * D-100-ARCHIVE-PERIOD now checks WS-ARCHIVE-STATUS after opening
+      * ARCHIVE-FILE and after every WRITE, and aborts the archive
+      * (leaving DIAZ0002.DAT untouched) instead of clearing the live
+      * file on a failed archive.
+      * C-100-TERMINATE no longer GOBACKs itself; MAINLINE's own
+      * GOBACK at the bottom is now the only return point.
+      * D-100-ARCHIVE-PERIOD now checks WS-FILE-NOT-FOUND right after
+      * OPEN INPUT OUTPUT-FILE and aborts the archive instead of
+      * reading an unopened file, which never satisfies AT END and
+      * would otherwise spin D-130-ARCHIVE-ACCOUNT forever.
+      * B-200-LOOP now explicitly MOVEs in-account-number TO
+      * out-account-number instead of relying on the side effect of
+      * B-220-CHECK-DUPLICATE's own MOVE during validation.
+      *-----------------------
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
@@ -15,7 +56,14 @@
       *-----------------------
        FILE-CONTROL.
        SELECT OUTPUT-FILE
-           ASSIGN TO "C:\COBOL_Files\DIAZ0002.DAT".
+           ASSIGN TO "C:\COBOL_Files\DIAZ0002.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS out-account-number
+           FILE STATUS IS WS-FILE-STATUS.
+       SELECT ARCHIVE-FILE
+           ASSIGN TO WS-ARCHIVE-FILENAME
+           FILE STATUS IS WS-ARCHIVE-STATUS.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
@@ -26,10 +74,48 @@
            05 out-account-name PIC X(21).
            05 out-principal-amount PIC 999999V99.
            05 out-years-of-deposit PIC 99.
+           05 out-operator-id PIC X(8).
+           05 out-entry-date PIC 9(8).
+           05 out-entry-time PIC 9(8).
+       FD ARCHIVE-FILE
+           DATA RECORD IS ARCHIVE-REC.
+       01 ARCHIVE-REC.
+           05 arc-account-number PIC 99999.
+           05 arc-account-name PIC X(21).
+           05 arc-principal-amount PIC 999999V99.
+           05 arc-years-of-deposit PIC 99.
+           05 arc-operator-id PIC X(8).
+           05 arc-entry-date PIC 9(8).
+           05 arc-entry-time PIC 9(8).
       *-----------------------
        WORKING-STORAGE SECTION.
        01 RESPONSES.
            05 SCR-RESP-WS PIC X VALUE SPACES.
+       01 WS-FILE-STATUS PIC XX VALUE "00".
+           88 WS-FILE-OK VALUE "00".
+           88 WS-FILE-NOT-FOUND VALUE "35".
+       01 WS-ARCHIVE-STATUS PIC XX VALUE "00".
+           88 ARCHIVE-STATUS-OK VALUE "00".
+       01 WS-ARCHIVE-ABORT PIC X VALUE "N".
+           88 WS-ARCHIVE-ABORTED VALUE "Y".
+       01 WS-RUN-MODE PIC 9 VALUE 1.
+       01 WS-ARCHIVE-FILENAME PIC X(40) VALUE SPACES.
+       01 WS-ARCHIVE-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-ARCHIVE-EOF PIC X VALUE "N".
+           88 ARCHIVE-AT-EOF VALUE "Y".
+       01 WS-SYSTEM-DATE.
+           05 WS-SYS-YY PIC 99.
+           05 WS-SYS-MM PIC 99.
+           05 WS-SYS-DD PIC 99.
+       01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       01 WS-ENTRY-VALID PIC X VALUE "N".
+           88 ENTRY-IS-VALID VALUE "Y".
+       01 WS-DUP-FLAG PIC X VALUE "N".
+           88 WS-DUPLICATE-FOUND VALUE "Y".
+           88 WS-NOT-DUPLICATE VALUE "N".
+       01 WS-CONFIRM-FLAG PIC X VALUE "N".
+           88 ENTRY-CONFIRMED VALUE "Y".
+       01 WS-REVIEW-RESP PIC X VALUE SPACES.
        01 INFO-SCR-IN.
            05 in-account-number PIC 99999.
            05 in-account-name PIC X(21).
@@ -50,6 +136,21 @@
                10 VALUE "ENTER CHOICE: " LINE 19 COL 30.
                10 RESPONSE-SCR LINE 19 COL 45
                    PIC X TO SCR-RESP-WS.
+       01 REVIEW-SCREEN.
+           10 VALUE "CONFIRM ENTRY" BLANK SCREEN
+               LINE 1 COL 30.
+           10 VALUE "ACCOUNT #: " LINE 3 COL 12.
+           10 PIC 99999 FROM in-account-number LINE 3 COL 23.
+           10 VALUE "ACCOUNT NAME: " LINE 5 COL 12.
+           10 PIC X(21) FROM in-account-name LINE 5 COL 26.
+           10 VALUE "PRINCIPAL AMOUNT: " LINE 7 COL 12.
+           10 PIC ZZZZZ9.99 FROM in-principal-amount LINE 7 COL 30.
+           10 VALUE "YEARS OF DEPOSIT: " LINE 9 COL 12.
+           10 PIC 99 FROM in-years-of-deposit LINE 9 COL 30.
+           10 VALUE "C - CONFIRM AND SAVE" LINE 16 COL 30.
+           10 VALUE "R - REENTER" LINE 17 COL 30.
+           10 VALUE "ENTER CHOICE: " LINE 19 COL 30.
+           10 PIC X TO WS-REVIEW-RESP LINE 19 COL 45.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -57,25 +158,135 @@
       **
       * The main procedure of the program
       **
-            PERFORM A-100-INITIALIZE.
-            PERFORM B-200-LOOP UNTIL SCR-RESP-WS = "Q"
-            or SCR-RESP-WS = "q".
-            PERFORM C-100-TERMINATE.
+            PERFORM GET-RUN-MODE.
+            IF WS-RUN-MODE = 2
+                PERFORM D-100-ARCHIVE-PERIOD
+            ELSE
+                PERFORM GET-OPERATOR-ID
+                PERFORM A-100-INITIALIZE
+                PERFORM B-200-LOOP UNTIL SCR-RESP-WS = "Q"
+                or SCR-RESP-WS = "q"
+                PERFORM C-100-TERMINATE
+            END-IF.
+            GOBACK.
+       GET-RUN-MODE.
+           DISPLAY "1-DATA ENTRY  2-PERIOD-END ARCHIVE: "
+               WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE.
+       GET-OPERATOR-ID.
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT WS-OPERATOR-ID.
        A-100-INITIALIZE.
-           OPEN OUTPUT OUTPUT-FILE.
+           OPEN I-O OUTPUT-FILE.
+           IF WS-FILE-NOT-FOUND
+               OPEN OUTPUT OUTPUT-FILE
+               CLOSE OUTPUT-FILE
+               OPEN I-O OUTPUT-FILE
+           END-IF.
        B-200-LOOP.
-           DISPLAY HDR-INFO.
-           ACCEPT in-account-number LINE 3 COL 31.
-           ACCEPT in-account-name LINE 5 COL 26.
-           ACCEPT in-principal-amount LINE 7 COL 42.
-           ACCEPT in-years-of-deposit LINE 9 COL 30.
+           MOVE "N" TO WS-CONFIRM-FLAG.
+           PERFORM B-205-CAPTURE-AND-CONFIRM UNTIL ENTRY-CONFIRMED.
            MOVE in-account-number TO out-account-number.
            MOVE in-account-name TO out-account-name.
            MOVE in-principal-amount TO out-principal-amount.
            MOVE in-years-of-deposit TO out-years-of-deposit.
+           MOVE WS-OPERATOR-ID TO out-operator-id.
+           ACCEPT out-entry-date FROM DATE YYYYMMDD.
+           ACCEPT out-entry-time FROM TIME.
            WRITE OUTPUT-REC.
            DISPLAY RESP-INFO.
            ACCEPT RESP-INFO.
+       B-205-CAPTURE-AND-CONFIRM.
+           DISPLAY HDR-INFO.
+           MOVE "N" TO WS-ENTRY-VALID.
+           PERFORM B-210-ACCEPT-ENTRY UNTIL ENTRY-IS-VALID.
+           DISPLAY REVIEW-SCREEN.
+           ACCEPT REVIEW-SCREEN.
+           IF WS-REVIEW-RESP = "C" OR WS-REVIEW-RESP = "c"
+               SET ENTRY-CONFIRMED TO TRUE
+           END-IF.
+       B-210-ACCEPT-ENTRY.
+           ACCEPT in-account-number LINE 3 COL 31.
+           ACCEPT in-account-name LINE 5 COL 26.
+           ACCEPT in-principal-amount LINE 7 COL 42.
+           ACCEPT in-years-of-deposit LINE 9 COL 30.
+           IF in-principal-amount = 0
+               DISPLAY "PRINCIPAL MUST BE GREATER THAN ZERO - REENTER"
+                   LINE 11 COL 12
+           ELSE IF in-years-of-deposit < 1 OR in-years-of-deposit > 50
+               DISPLAY "YEARS OF DEPOSIT MUST BE 1-50 - REENTER"
+                   LINE 11 COL 12
+           ELSE
+               PERFORM B-220-CHECK-DUPLICATE
+               IF WS-DUPLICATE-FOUND
+                   DISPLAY "ACCOUNT NUMBER ALREADY ON FILE - REENTER"
+                       LINE 11 COL 12
+               ELSE
+                   DISPLAY SPACES LINE 11 COL 12
+                   SET ENTRY-IS-VALID TO TRUE
+               END-IF
+           END-IF.
+       B-220-CHECK-DUPLICATE.
+           MOVE in-account-number TO out-account-number.
+           READ OUTPUT-FILE
+               INVALID KEY SET WS-NOT-DUPLICATE TO TRUE
+               NOT INVALID KEY SET WS-DUPLICATE-FOUND TO TRUE
+           END-READ.
        C-100-TERMINATE.
            CLOSE OUTPUT-FILE.
-            STOP RUN.
+       D-100-ARCHIVE-PERIOD.
+           PERFORM D-110-BUILD-ARCHIVE-NAME.
+           MOVE "N" TO WS-ARCHIVE-ABORT.
+           OPEN OUTPUT ARCHIVE-FILE.
+           IF NOT ARCHIVE-STATUS-OK
+               DISPLAY "UNABLE TO OPEN ARCHIVE FILE - STATUS: "
+                   WS-ARCHIVE-STATUS
+               SET WS-ARCHIVE-ABORTED TO TRUE
+           ELSE
+               OPEN INPUT OUTPUT-FILE
+               IF WS-FILE-NOT-FOUND
+                   DISPLAY "NO ACCOUNTS ON FILE TO ARCHIVE."
+                   SET WS-ARCHIVE-ABORTED TO TRUE
+                   CLOSE ARCHIVE-FILE
+               ELSE
+                   MOVE "N" TO WS-ARCHIVE-EOF
+                   MOVE ZERO TO WS-ARCHIVE-COUNT
+                   PERFORM D-120-READ-ACCOUNT
+                   PERFORM D-130-ARCHIVE-ACCOUNT
+                       UNTIL ARCHIVE-AT-EOF OR WS-ARCHIVE-ABORTED
+                   CLOSE OUTPUT-FILE
+                   CLOSE ARCHIVE-FILE
+               END-IF
+           END-IF.
+           IF WS-ARCHIVE-ABORTED
+               DISPLAY "ARCHIVE FAILED - DIAZ0002.DAT LEFT UNCHANGED."
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               CLOSE OUTPUT-FILE
+               DISPLAY "ARCHIVED " WS-ARCHIVE-COUNT " ACCOUNTS TO "
+                   WS-ARCHIVE-FILENAME
+               DISPLAY "DIAZ0002.DAT CLEARED FOR NEW PERIOD."
+           END-IF.
+       D-110-BUILD-ARCHIVE-NAME.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           STRING "C:\COBOL_Files\DIAZ0002_" DELIMITED BY SIZE
+               WS-SYS-YY DELIMITED BY SIZE
+               WS-SYS-MM DELIMITED BY SIZE
+               WS-SYS-DD DELIMITED BY SIZE
+               ".ARC" DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILENAME.
+       D-120-READ-ACCOUNT.
+           READ OUTPUT-FILE NEXT RECORD
+               AT END SET ARCHIVE-AT-EOF TO TRUE
+           END-READ.
+       D-130-ARCHIVE-ACCOUNT.
+           WRITE ARCHIVE-REC FROM OUTPUT-REC.
+           IF NOT ARCHIVE-STATUS-OK
+               DISPLAY "ARCHIVE WRITE FAILED - STATUS: "
+                   WS-ARCHIVE-STATUS
+               SET WS-ARCHIVE-ABORTED TO TRUE
+           ELSE
+               ADD 1 TO WS-ARCHIVE-COUNT
+               PERFORM D-120-READ-ACCOUNT
+           END-IF.
+       END PROGRAM DIAZ0002.
