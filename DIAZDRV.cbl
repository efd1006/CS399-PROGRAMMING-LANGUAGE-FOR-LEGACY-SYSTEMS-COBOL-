@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. DIAZDRV.
+      *-----------------------
+      * Modification History
+      * ---------------------
+      * Ties the data-entry pass and the rated listing together so the
+      * end-of-day report isn't a separate manual step: CALLs DIAZ0002
+      * to run the data-entry screen, and once it GOBACKs via
+      * C-100-TERMINATE, CALLs DIAZ0003's MAINLINE against the
+      * freshly-updated DIAZ0002.DAT.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "STARTING DATA ENTRY...".
+           CALL "DIAZ0002".
+           DISPLAY "DATA ENTRY COMPLETE - STARTING ACCOUNT LISTING...".
+           CALL "DIAZ0003".
+           STOP RUN.
+       END PROGRAM DIAZDRV.
