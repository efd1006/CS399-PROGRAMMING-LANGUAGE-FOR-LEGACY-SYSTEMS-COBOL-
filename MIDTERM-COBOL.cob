@@ -6,10 +6,90 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MIDTERM.
+      *-----------------------
+      * Modification History
+      * ---------------------
+      * Added ORDER-FILE so every completed transaction in OUTPUT-DATA
+      * is appended to a frame-shop order file instead of only being
+      * DISPLAYed and lost once the clerk moves to the next customer.
+      * Pulled the per-inch/per-crown/per-area pricing literals out of
+      * OUTPUT-DATA's COMPUTEs and into RATE-TABLE so a price change is
+      * one VALUE clause, not a hunt through the IF/ELSE chains.
+      * A customer order used to mean exactly one frame. MAIN-PROCEDURE
+      * now loops INPUT-DATA for every frame in the same order under
+      * WS-ANOTHER-ITEM, tagging each ORDER-REC with the order's
+      * WS-TRANSACTION-NUMBER and a WS-LINE-ITEM-NUMBER, and only asks
+      * "another transaction" (ANOTHER-TRANS) once the order's frames
+      * are all entered, after showing the order's running total.
+      * COMP-TAX now rounds instead of truncating the VAT computation.
+      * INPUT-DATA's nested frame-type IF/ELSE was calling
+      * OUTPUT-DATA from inside each branch and then again
+      * unconditionally afterward, writing every line item twice and
+      * doubling WS-ORDER-TOTAL; the calls inside the branches are
+      * removed so OUTPUT-DATA runs exactly once per frame.
+      * The VAT screen label now pulls its percentage from
+      * RATE-ENTRY(IDX-VAT-RATE) instead of a hardcoded '12%', so it
+      * can't drift from the rate the COMPUTE actually uses.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ORDER-FILE
+           ASSIGN TO "C:\COBOL_Files\MIDTERM.DAT"
+           FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD ORDER-FILE
+           DATA RECORD IS ORDER-REC.
+       01 ORDER-REC.
+           05 OUT-LENGTH            PIC 99.
+           05 OUT-WIDTH             PIC 99.
+           05 OUT-AREA              PIC 999999.
+           05 OUT-PERIMETER         PIC 999999.
+           05 OUT-FRAME-TYPE-TAG    PIC X(7).
+           05 OUT-FRAME-AMOUNT      PIC 999999.
+           05 OUT-CARDBOARD-AMOUNT  PIC 999999.
+           05 OUT-GLASS-AMOUNT      PIC 999999.
+           05 OUT-COLOR-TAG         PIC X(10).
+           05 OUT-COLOR-AMOUNT      PIC 999999.
+           05 OUT-CROWN-COUNT       PIC 9.
+           05 OUT-CROWN-AMOUNT      PIC 999999.
+           05 OUT-TAX-AMOUNT        PIC 9999999.
+           05 OUT-TOTAL-AMOUNT      PIC 9999999.
+           05 OUT-TRANSACTION-NUMBER PIC 9(5).
+           05 OUT-LINE-ITEM-NUMBER   PIC 9.
        WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX VALUE "00".
+           88 WS-FILE-OK VALUE "00".
+           88 WS-FILE-NOT-FOUND VALUE "35".
        77 ANOTHER-TRANS PIC 9(1) VALUE 1.
+       77 WS-ANOTHER-ITEM PIC 9(1) VALUE 1.
+       77 WS-TRANSACTION-NUMBER PIC 9(5) VALUE ZERO.
+       77 WS-LINE-ITEM-NUMBER PIC 9(1) VALUE ZERO.
+       77 WS-ORDER-TOTAL PIC 9(7) VALUE ZERO.
+
+      *-----------------------
+      * RATE-TABLE holds every per-inch/per-crown/per-area price used
+      * by OUTPUT-DATA. Changing a price is a VALUE clause here, not a
+      * search through the COMPUTE statements below.
+      *-----------------------
+       01 RATE-TABLE-VALUES.
+           05 FILLER PIC 99 VALUE 15.
+           05 FILLER PIC 99 VALUE 25.
+           05 FILLER PIC 99 VALUE 10.
+           05 FILLER PIC 99 VALUE 35.
+           05 FILLER PIC 99 VALUE 02.
+           05 FILLER PIC 99 VALUE 07.
+           05 FILLER PIC 99 VALUE 12.
+       01 RATE-TABLE REDEFINES RATE-TABLE-VALUES.
+           05 RATE-ENTRY PIC 99 OCCURS 7 TIMES.
+       77 IDX-FRAME-REGULAR PIC 9 VALUE 1.
+       77 IDX-FRAME-FANCY   PIC 9 VALUE 2.
+       77 IDX-COLOR-RATE    PIC 9 VALUE 3.
+       77 IDX-CROWN-RATE    PIC 9 VALUE 4.
+       77 IDX-CARDBOARD     PIC 9 VALUE 5.
+       77 IDX-GLASS         PIC 9 VALUE 6.
+       77 IDX-VAT-RATE      PIC 9 VALUE 7.
 
        01 INPUT-RECORD.
            05 FRAME-SIZE.
@@ -40,6 +120,7 @@
            05 TOTAL-COST.
                10 COMP-TOTAL1           PIC 9999999.
                10 COMP-TOTAL2           PIC 9999999.
+               10 COMP-TAX              PIC 9999999.
                10 COMP-TOTAL3           PIC 9999999.
 
        SCREEN SECTION.
@@ -110,25 +191,55 @@
            02 LINE 13 COL 60 VALUE 'Crown(s) Amount:'.
            02 LINE 13 COL 77 PIC ZZ9 FROM COMP-CROWN.
            02 LINE 13 COL 81 VALUE 'PHP'.
-           02 LINE 14 COL 60 VALUE '==============================='.
-           02 LINE 15 COL 60 VALUE 'Total Purchase:'.
-           02 LINE 15 COL 75 PIC ZZZZZZ9 FROM COMP-TOTAL3.
-           02 LINE 15 COL 83 VALUE 'PHP'.
-           02 LINE 16 COL 60 VALUE '==============================='.
-           02 LINE 19 COL 60  VALUE 'Another Transaction?'.
+           02 LINE 14 COL 60 VALUE 'VAT ('.
+           02 LINE 14 COL 65 PIC Z9 FROM RATE-ENTRY(IDX-VAT-RATE).
+           02 LINE 14 COL 67 VALUE '%):'.
+           02 LINE 14 COL 77 PIC ZZ9 FROM COMP-TAX.
+           02 LINE 14 COL 81 VALUE 'PHP'.
+           02 LINE 15 COL 60 VALUE '==============================='.
+           02 LINE 16 COL 60 VALUE 'Total Purchase:'.
+           02 LINE 16 COL 75 PIC ZZZZZZ9 FROM COMP-TOTAL3.
+           02 LINE 16 COL 83 VALUE 'PHP'.
+           02 LINE 17 COL 60 VALUE '==============================='.
+           02 LINE 19 COL 60  VALUE 'Add Another Frame?'.
            02 LINE 20 COL 60  VALUE '[1] Yes [0] No - [ ]'.
+
+       01 ORDER-TOTAL-LINE.
+           02 LINE 22 COL 60 VALUE 'Order Total:'.
+           02 LINE 22 COL 73 PIC ZZZZZZ9 FROM WS-ORDER-TOTAL.
+           02 LINE 22 COL 81 VALUE 'PHP'.
+           02 LINE 23 COL 60 VALUE 'Start a New Order?'.
+           02 LINE 24 COL 60 VALUE '[1] Yes [0] No - [ ]'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM INPUT-DATA UNTIL ANOTHER-TRANS = 0.
+           OPEN EXTEND ORDER-FILE.
+           IF WS-FILE-NOT-FOUND
+               OPEN OUTPUT ORDER-FILE
+           END-IF.
+           PERFORM NEW-ORDER UNTIL ANOTHER-TRANS = 0.
+           CLOSE ORDER-FILE.
            STOP RUN.
 
+       NEW-ORDER.
+           ADD 1 TO WS-TRANSACTION-NUMBER.
+           MOVE ZERO TO WS-LINE-ITEM-NUMBER.
+           MOVE ZERO TO WS-ORDER-TOTAL.
+           MOVE 1 TO WS-ANOTHER-ITEM.
+           PERFORM INPUT-DATA UNTIL WS-ANOTHER-ITEM = 0.
+           PERFORM DISPLAY-ORDER-TOTAL.
+
+       DISPLAY-ORDER-TOTAL.
+           DISPLAY ORDER-TOTAL-LINE.
+           ACCEPT ANOTHER-TRANS LINE 24 COL 78.
+
        INPUT-DATA.
+           ADD 1 TO WS-LINE-ITEM-NUMBER.
            DISPLAY TRANSACTION-LINE.
            ACCEPT INPUT-LENGTH             LINE 4 COL 21.
            ACCEPT INPUT-WIDTH              LINE 5 COL 21.
 
            DISPLAY FRAME-BUILD.
-           ACCEPT INPUT-FRAME-TYPE         LINE 9 COL 35.
+           PERFORM ACCEPT-FRAME-TYPE.
            ACCEPT INPUT-FRAME-GLASS        LINE 10 COL 35.
            ACCEPT INPUT-FRAME-CARDBOARD    LINE 11 COL 35.
 
@@ -143,53 +254,76 @@
                    DISPLAY FRAME-CROWN-1
                    ACCEPT INPUT-CROWN             LINE 24 COL 19
                    IF INPUT-CROWN = 1 THEN
-                       DISPLAY FRAME-CROWN-2
-                       ACCEPT INPUT-CROWN-CTR     LINE 25 COL 34
-                       PERFORM OUTPUT-DATA
-                   ELSE
-                       PERFORM OUTPUT-DATA
+                       PERFORM ACCEPT-CROWN-COUNT
                    END-IF
                END-IF
            ELSE
                DISPLAY FRAME-CROWN-1
                ACCEPT INPUT-CROWN                  LINE 24 COL 19
                IF INPUT-CROWN = 1 THEN
-                   DISPLAY FRAME-CROWN-2
-                   ACCEPT INPUT-CROWN-CTR          LINE 25 COL 34
-                   PERFORM OUTPUT-DATA
-               ELSE
-                   PERFORM OUTPUT-DATA
+                   PERFORM ACCEPT-CROWN-COUNT
                END-IF
            END-IF
            PERFORM OUTPUT-DATA.
+           ACCEPT WS-ANOTHER-ITEM        LINE 20 COL 78.
+
+       ACCEPT-FRAME-TYPE.
+           PERFORM GET-FRAME-TYPE WITH TEST AFTER
+               UNTIL INPUT-FRAME-TYPE = 1 OR INPUT-FRAME-TYPE = 2.
+
+       GET-FRAME-TYPE.
+           ACCEPT INPUT-FRAME-TYPE LINE 9 COL 35.
+           IF INPUT-FRAME-TYPE NOT = 1 AND INPUT-FRAME-TYPE NOT = 2
+               DISPLAY "-- INVALID INPUT! FRAME MUST BE 1 OR 2 --"
+                   LINE 12 COL 2
+           ELSE
+               DISPLAY SPACES LINE 12 COL 2
+           END-IF.
+
+       ACCEPT-CROWN-COUNT.
+           PERFORM GET-CROWN-COUNT WITH TEST AFTER
+               UNTIL INPUT-CROWN-CTR >= 1 AND INPUT-CROWN-CTR <= 4.
+
+       GET-CROWN-COUNT.
+           DISPLAY FRAME-CROWN-2.
+           ACCEPT INPUT-CROWN-CTR LINE 25 COL 34.
+           IF INPUT-CROWN-CTR < 1 OR INPUT-CROWN-CTR > 4
+               DISPLAY "-- INVALID INPUT! CROWNS MUST BE 1-4 --"
+                   LINE 26 COL 2
+           ELSE
+               DISPLAY SPACES LINE 26 COL 2
+           END-IF.
 
        OUTPUT-DATA.
            COMPUTE WS-AREA = INPUT-LENGTH * INPUT-WIDTH.
            COMPUTE WS-PERMIMETER = (INPUT-LENGTH*2)+ (INPUT-WIDTH*2).
            IF INPUT-FRAME-CARDBOARD = 1 THEN
-              COMPUTE COMP-BOARD = WS-AREA * 2
+              COMPUTE COMP-BOARD = WS-AREA * RATE-ENTRY(IDX-CARDBOARD)
            ELSE
                SET COMP-BOARD TO 0
            END-IF.
 
            IF INPUT-FRAME-GLASS = 1 THEN
-              COMPUTE COMP-GLASS = WS-AREA * 7
+              COMPUTE COMP-GLASS = WS-AREA * RATE-ENTRY(IDX-GLASS)
            ELSE
                SET COMP-GLASS TO 0
            END-IF.
 
            IF INPUT-FRAME-TYPE = 1 THEN
                   MOVE 'Regular' TO INPUT-FRAME-TYPE-TAG
-                  COMPUTE COMP-FRAME-TYPE = WS-PERMIMETER * 15
+                  COMPUTE COMP-FRAME-TYPE =
+                      WS-PERMIMETER * RATE-ENTRY(IDX-FRAME-REGULAR)
            ELSE IF INPUT-FRAME-TYPE = 2 THEN
                   MOVE 'Fancy' TO INPUT-FRAME-TYPE-TAG
-                  COMPUTE COMP-FRAME-TYPE = WS-PERMIMETER * 25
+                  COMPUTE COMP-FRAME-TYPE =
+                      WS-PERMIMETER * RATE-ENTRY(IDX-FRAME-FANCY)
            ELSE
                   MOVE 'Invalid Input' TO INPUT-FRAME-TYPE-TAG
            END-IF.
 
            IF INPUT-APPLY-COLOR = 1 THEN
-               COMPUTE COMP-COLOR = WS-PERMIMETER * 10
+               COMPUTE COMP-COLOR =
+                   WS-PERMIMETER * RATE-ENTRY(IDX-COLOR-RATE)
            ELSE
                SET COMP-COLOR TO 0
            END-IF.
@@ -213,23 +347,44 @@
 
            IF INPUT-CROWN = 1 THEN
               IF INPUT-CROWN-CTR = 1 THEN
-                 COMPUTE COMP-CROWN = 1 * 35
+                 COMPUTE COMP-CROWN = 1 * RATE-ENTRY(IDX-CROWN-RATE)
                  SET INPUT-CROWN-CATCH TO 1
               ELSE IF INPUT-CROWN-CTR = 2 THEN
-                 COMPUTE COMP-CROWN = 2 * 35
+                 COMPUTE COMP-CROWN = 2 * RATE-ENTRY(IDX-CROWN-RATE)
                  SET INPUT-CROWN-CATCH TO 2
               ELSE IF INPUT-CROWN-CTR = 3 THEN
-                 COMPUTE COMP-CROWN = 3 * 35
+                 COMPUTE COMP-CROWN = 3 * RATE-ENTRY(IDX-CROWN-RATE)
                  SET INPUT-CROWN-CATCH TO 3
               ELSE IF INPUT-CROWN-CTR = 4 THEN
-                 COMPUTE COMP-CROWN = 4 * 35
+                 COMPUTE COMP-CROWN = 4 * RATE-ENTRY(IDX-CROWN-RATE)
                  SET INPUT-CROWN-CATCH TO 4
               ELSE
                  SET COMP-CROWN TO 0
            END-IF.
            COMPUTE COMP-TOTAL1 = COMP-BOARD + COMP-FRAME-TYPE.
-           COMPUTE COMP-TOTAL2 = COMP-TOTAL1 + COMP-COLOR + COMP-CROWN.
-           COMPUTE COMP-TOTAL3 = COMP-TOTAL2 + COMP-GLASS.
+           COMPUTE COMP-TOTAL2 =
+               COMP-TOTAL1 + COMP-COLOR + COMP-CROWN + COMP-GLASS.
+           COMPUTE COMP-TAX ROUNDED =
+               COMP-TOTAL2 * RATE-ENTRY(IDX-VAT-RATE) / 100.
+           COMPUTE COMP-TOTAL3 = COMP-TOTAL2 + COMP-TAX.
            DISPLAY OUTPUT-LINE.
-           ACCEPT ANOTHER-TRANS            LINE 20 COL 78.
+
+           MOVE INPUT-LENGTH           TO OUT-LENGTH.
+           MOVE INPUT-WIDTH            TO OUT-WIDTH.
+           MOVE WS-AREA                TO OUT-AREA.
+           MOVE WS-PERMIMETER          TO OUT-PERIMETER.
+           MOVE INPUT-FRAME-TYPE-TAG   TO OUT-FRAME-TYPE-TAG.
+           MOVE COMP-FRAME-TYPE        TO OUT-FRAME-AMOUNT.
+           MOVE COMP-BOARD             TO OUT-CARDBOARD-AMOUNT.
+           MOVE COMP-GLASS             TO OUT-GLASS-AMOUNT.
+           MOVE INPUT-TYPE-COLOR-TAG   TO OUT-COLOR-TAG.
+           MOVE COMP-COLOR             TO OUT-COLOR-AMOUNT.
+           MOVE INPUT-CROWN-CATCH      TO OUT-CROWN-COUNT.
+           MOVE COMP-CROWN             TO OUT-CROWN-AMOUNT.
+           MOVE COMP-TAX               TO OUT-TAX-AMOUNT.
+           MOVE COMP-TOTAL3            TO OUT-TOTAL-AMOUNT.
+           MOVE WS-TRANSACTION-NUMBER  TO OUT-TRANSACTION-NUMBER.
+           MOVE WS-LINE-ITEM-NUMBER    TO OUT-LINE-ITEM-NUMBER.
+           WRITE ORDER-REC.
+           ADD COMP-TOTAL3 TO WS-ORDER-TOTAL.
        END PROGRAM MIDTERM.
