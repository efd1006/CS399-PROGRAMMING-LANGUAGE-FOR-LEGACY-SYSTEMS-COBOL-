@@ -6,7 +6,30 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. FILEHAND.
+      *-----------------------
+      * Modification History
+      * ---------------------
+      * DATA-SCREEN/OUTPUT-REC only captured ID and name. Added
+      * department and date-added so SCR1.TXT is a complete roster
+      * record on its own instead of needing department/date tracked
+      * outside the system.
+      * Added a run-mode prompt so SCR1.TXT can be read back and
+      * displayed on screen instead of only ever being written to.
+      * Every record now also carries the operator ID (prompted for
+      * once at startup) and the date/time it was keyed in, so a
+      * roster entry can be traced back to who entered it and when.
+      * A-100-INITIALIZE used to OPEN OUTPUT SCR1.TXT on every data
+      * entry session, wiping out every prior roster entry. It now
+      * opens EXTEND to append, falling back to OPEN OUTPUT only the
+      * first time the file does not exist yet, same as DIAZ0001/
+      * DIAZ0002.
+      * READ-BACK-RECORDS now checks WS-FILE-NOT-FOUND right after
+      * OPEN INPUT OUTPUT-FILE and skips straight to a "no records
+      * yet" message instead of reading an unopened file, which never
+      * satisfies AT END and would leave the operator stuck on the
+      * roster screen forever.
+      *-----------------------
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
@@ -15,7 +38,8 @@
       *-----------------------
        FILE-CONTROL.
        SELECT OUTPUT-FILE
-           ASSIGN TO "C:\COBOL_Files\SCR1.TXT".
+           ASSIGN TO "C:\COBOL_Files\SCR1.TXT"
+           FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
@@ -24,13 +48,30 @@
        01 OUTPUT-REC.
            05 ID-OUT PIC XXXX.
            05 NAME-OUT PIC X(20).
+           05 DEPARTMENT-OUT PIC X(15).
+           05 DATE-ADDED-OUT PIC X(10).
+           05 OPERATOR-ID-OUT PIC X(8).
+           05 ENTRY-DATE-OUT PIC 9(8).
+           05 ENTRY-TIME-OUT PIC 9(8).
       *-----------------------
        WORKING-STORAGE SECTION.
        01 RESPONSES.
            05 SCR-RESP-WS PIC X VALUE SPACES.
+       01 WS-FILE-STATUS PIC XX VALUE "00".
+           88 WS-FILE-OK VALUE "00".
+           88 WS-FILE-NOT-FOUND VALUE "35".
+       01 WS-RUN-MODE PIC 9 VALUE 1.
+       01 WS-EOF-FLAG PIC X VALUE "N".
+           88 AT-EOF VALUE "Y".
+       01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
        01 INFO-SCR-IN.
            05 ID-ON-SCR-IN PIC XXXX.
            05 NAME-ON-SCR-IN PIC X(20).
+           05 DEPARTMENT-ON-SCR-IN PIC X(15).
+           05 DATE-ADDED-ON-SCR-IN PIC X(10).
+           05 OPERATOR-ID-ON-SCR-IN PIC X(8).
+           05 ENTRY-DATE-ON-SCR-IN PIC 9(8).
+           05 ENTRY-TIME-ON-SCR-IN PIC 9(8).
        SCREEN SECTION.
        01 DATA-SCREEN.
            05 HDR-INFO.
@@ -38,12 +79,32 @@
                LINE 01 COL 30.
                10 VALUE "ID #: " LINE 03 COL 12.
                10 VALUE "NAME: " LINE 05 COL 12.
+               10 VALUE "DEPARTMENT: " LINE 07 COL 12.
+               10 VALUE "DATE ADDED (MM/DD/YYYY): " LINE 09 COL 12.
            05 RESP-INFO.
                10 VALUE "C - TO CONTINUE" LINE 16 COL 30.
                10 VALUE "Q - TO QUIT" LINE 17 COL 30.
                10 VALUE "ENTER CHOICE: " LINE 19 COL 30.
                10 RESPONSE-SCR LINE 19 COL 45
                    PIC X TO SCR-RESP-WS.
+       01 READBACK-SCREEN.
+           05 VALUE "ROSTER RECORD" BLANK SCREEN LINE 01 COL 30.
+           05 VALUE "ID #: " LINE 03 COL 12.
+           05 PIC XXXX FROM ID-ON-SCR-IN LINE 03 COL 20.
+           05 VALUE "NAME: " LINE 05 COL 12.
+           05 PIC X(20) FROM NAME-ON-SCR-IN LINE 05 COL 20.
+           05 VALUE "DEPARTMENT: " LINE 07 COL 12.
+           05 PIC X(15) FROM DEPARTMENT-ON-SCR-IN LINE 07 COL 24.
+           05 VALUE "DATE ADDED: " LINE 09 COL 12.
+           05 PIC X(10) FROM DATE-ADDED-ON-SCR-IN LINE 09 COL 24.
+           05 VALUE "ENTERED BY: " LINE 11 COL 12.
+           05 PIC X(8) FROM OPERATOR-ID-ON-SCR-IN LINE 11 COL 24.
+           05 VALUE "ON: " LINE 11 COL 35.
+           05 PIC 9(8) FROM ENTRY-DATE-ON-SCR-IN LINE 11 COL 39.
+           05 GETCH-RB.
+               10 VALUE "PRESS ANY KEY TO CONTINUE..." LINE 16 COL 1.
+               10 RESPONSE-SCR-RB LINE 16 COL 28
+                   PIC X TO SCR-RESP-WS.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -51,20 +112,60 @@
       **
       * The main procedure of the program
       **
-            PERFORM A-100-INITIALIZE.
-            PERFORM B-200-LOOP UNTIL SCR-RESP-WS = "Q".
-            PERFORM C-100-TERMINATE.
+            PERFORM GET-RUN-MODE.
+            IF WS-RUN-MODE = 2
+                PERFORM READ-BACK-RECORDS
+            ELSE
+                PERFORM GET-OPERATOR-ID
+                PERFORM A-100-INITIALIZE
+                PERFORM B-200-LOOP UNTIL SCR-RESP-WS = "Q"
+                PERFORM C-100-TERMINATE
+            END-IF.
+            STOP RUN.
+       GET-RUN-MODE.
+           DISPLAY "1-ENTER DATA  2-READ BACK RECORDS: "
+               WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE.
+       GET-OPERATOR-ID.
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT WS-OPERATOR-ID.
+       READ-BACK-RECORDS.
+           OPEN INPUT OUTPUT-FILE.
+           IF WS-FILE-NOT-FOUND
+               DISPLAY "NO ROSTER RECORDS ON FILE YET."
+           ELSE
+               PERFORM READ-ROSTER-RECORD
+               PERFORM DISPLAY-ROSTER-RECORD UNTIL AT-EOF
+               CLOSE OUTPUT-FILE
+           END-IF.
+       READ-ROSTER-RECORD.
+           READ OUTPUT-FILE INTO INFO-SCR-IN
+               AT END SET AT-EOF TO TRUE
+           END-READ.
+       DISPLAY-ROSTER-RECORD.
+           DISPLAY READBACK-SCREEN.
+           ACCEPT READBACK-SCREEN.
+           PERFORM READ-ROSTER-RECORD.
        A-100-INITIALIZE.
-           OPEN OUTPUT OUTPUT-FILE.
+           OPEN EXTEND OUTPUT-FILE.
+           IF WS-FILE-NOT-FOUND
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
        B-200-LOOP.
            DISPLAY HDR-INFO.
            ACCEPT ID-ON-SCR-IN LINE 3 COL 20.
            ACCEPT NAME-ON-SCR-IN LINE 5 COL 20.
+           ACCEPT DEPARTMENT-ON-SCR-IN LINE 7 COL 24.
+           ACCEPT DATE-ADDED-ON-SCR-IN LINE 9 COL 39.
            MOVE ID-ON-SCR-IN TO ID-OUT.
            MOVE NAME-ON-SCR-IN TO NAME-OUT.
+           MOVE DEPARTMENT-ON-SCR-IN TO DEPARTMENT-OUT.
+           MOVE DATE-ADDED-ON-SCR-IN TO DATE-ADDED-OUT.
+           MOVE WS-OPERATOR-ID TO OPERATOR-ID-OUT.
+           ACCEPT ENTRY-DATE-OUT FROM DATE YYYYMMDD.
+           ACCEPT ENTRY-TIME-OUT FROM TIME.
            WRITE OUTPUT-REC.
            DISPLAY RESP-INFO.
            ACCEPT RESP-INFO.
        C-100-TERMINATE.
            CLOSE OUTPUT-FILE.
-            STOP RUN.
