@@ -6,7 +6,60 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DIAZ0003.
+      *-----------------------
+      * Modification History
+      * ---------------------
+      * The listing used to dump DIAZ0002.DAT in whatever order
+      * accounts were keyed in. MAINLINE now sorts the file into
+      * SORTED-FILE first (account number ascending, or principal
+      * amount descending), and READ-FILE/DISPLAY-DATA walk that
+      * sorted file instead of OUTPUT-FILE directly.
+      * DIAZ0002.DAT is now an indexed file keyed on
+      * out-account-number (matching DIAZ0002); the SORT's USING
+      * phrase reads it sequentially in key order, same as before.
+      * MAINLINE now asks for a run mode: the full sorted listing, or
+      * a single-account lookup that goes straight to one record by
+      * its key instead of walking the whole file.
+      * CLOSE-FILE now GOBACKs instead of STOP RUN, so DIAZDRV can
+      * CALL this program as the second step of its chained run.
+      * DISPLAY-DATA used to redraw TABLE-HEADER and pause for every
+      * single account, which made a long listing unreadable as a
+      * printed handout. TABLE-HEADER now carries a page number and
+      * the run date, and is only redrawn every WS-PAGE-SIZE accounts;
+      * detail lines print one below the other in between.
+      * The full listing now checkpoints its progress to DIAZ0003.CKP
+      * after every account processed. If the listing is interrupted
+      * partway through, the next run finds the checkpoint and offers
+      * to resume where it left off instead of starting over; a run
+      * that finishes normally clears the checkpoint file.
+      * CALCULTE-INTEREST now rounds WS-INTEREST instead of truncating
+      * it.
+      * OUTPUT-REC/SORT-REC/SORTED-REC now carry the operator-id/
+      * entry-date/entry-time fields DIAZ0002 added to this same
+      * indexed file, so all three record layouts for DIAZ0002.DAT
+      * stay byte-for-byte the same shape.
+      * The checkpoint now also saves WS-DETAIL-LINE and
+      * WS-SORT-CHOICE, so a resumed listing picks up on the right
+      * screen line and re-sorts the same way the interrupted run did
+      * instead of re-prompting for a (possibly different) sort order.
+      * CLOSE-FILE no longer GOBACKs itself; MAINLINE's own GOBACK at
+      * the bottom is now the only return point.
+      * WS-INTEREST was PIC 999V99, too small for the 12% tier against
+      * a six-digit principal; widened to PIC 9(6)V99 to match
+      * in-principal-amount, with WS-TOTAL-INTEREST/CKP-TOTAL-INTEREST
+      * widened to PIC 9(9)V99 to match.
+      * TABLE-HEADER's date field was missing its PIC ... FROM clause,
+      * so it never actually picked up WS-RUN-DATE-DISPLAY; fixed.
+      * CHECK-FOR-CHECKPOINT now checks WS-CKP-NOT-FOUND before
+      * reading CHECKPOINT-FILE, matching the OPEN INPUT guard
+      * convention used elsewhere, instead of relying on READ against
+      * an unopened file.
+      * A resumed listing restores WS-LINE-COUNT mid-page, so
+      * DISPLAY-DATA's header-on-zero check never redraws TABLE-HEADER
+      * for that fresh terminal session; MAINLINE now force-displays
+      * it once right after a resumed OPEN-FILE.
+      *-----------------------
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
@@ -15,7 +68,17 @@
       *-----------------------
        FILE-CONTROL.
        SELECT OUTPUT-FILE
-           ASSIGN TO "C:\COBOL_Files\DIAZ0002.DAT".
+           ASSIGN TO "C:\COBOL_Files\DIAZ0002.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS out-account-number
+           FILE STATUS IS WS-FILE-STATUS.
+       SELECT SORT-WORK ASSIGN TO "SORTWK1".
+       SELECT SORTED-FILE
+           ASSIGN TO "C:\COBOL_Files\DIAZ0002.SRT".
+       SELECT CHECKPOINT-FILE
+           ASSIGN TO "C:\COBOL_Files\DIAZ0003.CKP"
+           FILE STATUS IS WS-CKP-STATUS.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
@@ -26,8 +89,45 @@
            05 out-account-name PIC X(21).
            05 out-principal-amount PIC 999999V99.
            05 out-years-of-deposit PIC 99.
+           05 out-operator-id PIC X(8).
+           05 out-entry-date PIC 9(8).
+           05 out-entry-time PIC 9(8).
+       SD SORT-WORK.
+       01 SORT-REC.
+           05 SORT-ACCOUNT-NUMBER PIC 99999.
+           05 SORT-ACCOUNT-NAME PIC X(21).
+           05 SORT-PRINCIPAL-AMOUNT PIC 999999V99.
+           05 SORT-YEARS-OF-DEPOSIT PIC 99.
+           05 SORT-OPERATOR-ID PIC X(8).
+           05 SORT-ENTRY-DATE PIC 9(8).
+           05 SORT-ENTRY-TIME PIC 9(8).
+       FD SORTED-FILE
+           DATA RECORD IS SORTED-REC.
+       01 SORTED-REC.
+           05 SRT-ACCOUNT-NUMBER PIC 99999.
+           05 SRT-ACCOUNT-NAME PIC X(21).
+           05 SRT-PRINCIPAL-AMOUNT PIC 999999V99.
+           05 SRT-YEARS-OF-DEPOSIT PIC 99.
+           05 SRT-OPERATOR-ID PIC X(8).
+           05 SRT-ENTRY-DATE PIC 9(8).
+           05 SRT-ENTRY-TIME PIC 9(8).
+       FD CHECKPOINT-FILE
+           DATA RECORD IS CHECKPOINT-REC.
+       01 CHECKPOINT-REC.
+           05 CKP-LAST-ACCOUNT PIC 99999.
+           05 CKP-PAGE-NUMBER PIC 99.
+           05 CKP-LINE-COUNT PIC 99.
+           05 CKP-DETAIL-LINE PIC 99.
+           05 CKP-SORT-CHOICE PIC 9.
+           05 CKP-TOTAL-PRINCIPAL PIC 9(9)V99.
+           05 CKP-TOTAL-INTEREST PIC 9(9)V99.
       *-----------------------
        WORKING-STORAGE SECTION.
+       01 WS-SORT-CHOICE PIC 9 VALUE 1.
+       01 WS-RUN-MODE PIC 9 VALUE 1.
+       01 WS-FILE-STATUS PIC XX VALUE "00".
+           88 WS-FILE-OK VALUE "00".
+           88 WS-FILE-NOT-FOUND VALUE "35".
        01 RESPONSES.
            05 SCR-RESP-WS PIC X VALUE SPACES.
        01 INFO-SCR-IN.
@@ -37,21 +137,51 @@
            05 in-years-of-deposit PIC 99.
        01 WS-EOF PIC A(1).
        01 WS-INTEREST-RATE PIC 99.
-       01 WS-INTEREST PIC 999.99.
+       01 WS-INTEREST PIC 9(6)V99.
+       01 WS-TOTAL-PRINCIPAL PIC 9(9)V99 VALUE ZERO.
+       01 WS-TOTAL-INTEREST PIC 9(9)V99 VALUE ZERO.
+       01 WS-PAGE-NUMBER PIC 99 VALUE 1.
+       01 WS-PAGE-SIZE PIC 99 VALUE 10.
+       01 WS-LINE-COUNT PIC 99 VALUE 0.
+       01 WS-DETAIL-LINE PIC 99 VALUE 5.
+       01 WS-SYSTEM-DATE.
+           05 WS-SYS-YY PIC 99.
+           05 WS-SYS-MM PIC 99.
+           05 WS-SYS-DD PIC 99.
+       01 WS-RUN-DATE-DISPLAY.
+           05 WS-RUN-MM PIC 99.
+           05 FILLER PIC X VALUE "/".
+           05 WS-RUN-DD PIC 99.
+           05 FILLER PIC X VALUE "/".
+           05 WS-RUN-YY PIC 99.
+       01 WS-CKP-STATUS PIC XX VALUE "00".
+           88 WS-CKP-OK VALUE "00".
+           88 WS-CKP-NOT-FOUND VALUE "35".
+       01 WS-RESUME-CHOICE PIC 9 VALUE 0.
+       01 WS-RESUMING PIC X VALUE "N".
+           88 WS-IS-RESUMING VALUE "Y".
+       01 WS-CKP-FOUND PIC X VALUE "N".
+           88 WS-CKP-RECORD-FOUND VALUE "Y".
        SCREEN SECTION.
        01 TABLE-HEADER.
            05 TABLE-INFO.
-               10 VALUE "ACCOUNT" LINE 1 COL 1.
-               10 VALUE "ACCOUNT" LINE 1 COL 15.
-               10 VALUE "PRINCIPAL" LINE 1 COL 32.
-               10 VALUE "YEARS OF" LINE 1 COL 44.
-               10 VALUE "INTEREST" LINE 1 COL 55.
-               10 VALUE "INTEREST" LINE 1 COL 66.
-               10 VALUE "NUMBER" LINE 2 COL 1.
-               10 VALUE "NAME" LINE 2 COL 15.
-               10 VALUE "AMOUNT" LINE 2 COL 32.
-               10 VALUE "DESPOSIT" LINE 2 COL 44.
-               10 VALUE "RATE (%)" LINE 2 COL 55.
+               10 VALUE "DIAZ0002 ACCOUNT LISTING" BLANK SCREEN
+                   LINE 1 COL 1.
+               10 VALUE "PAGE:" LINE 1 COL 52.
+               10 PIC Z9 FROM WS-PAGE-NUMBER LINE 1 COL 58.
+               10 VALUE "DATE:" LINE 1 COL 63.
+               10 PIC X(8) FROM WS-RUN-DATE-DISPLAY LINE 1 COL 69.
+               10 VALUE "ACCOUNT" LINE 2 COL 1.
+               10 VALUE "ACCOUNT" LINE 2 COL 15.
+               10 VALUE "PRINCIPAL" LINE 2 COL 32.
+               10 VALUE "YEARS OF" LINE 2 COL 44.
+               10 VALUE "INTEREST" LINE 2 COL 55.
+               10 VALUE "INTEREST" LINE 2 COL 66.
+               10 VALUE "NUMBER" LINE 3 COL 1.
+               10 VALUE "NAME" LINE 3 COL 15.
+               10 VALUE "AMOUNT" LINE 3 COL 32.
+               10 VALUE "DESPOSIT" LINE 3 COL 44.
+               10 VALUE "RATE (%)" LINE 3 COL 55.
            05 GETCH.
                10 VALUE "PRESS ANY KEY TO CONTINUE..." LINE 16 COL 1.
                10 RESPONSE-SCR LINE 16 COL 28
@@ -60,29 +190,158 @@
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAINLINE.
-            PERFORM OPEN-FILE.
-            PERFORM READ-FILE UNTIL WS-EOF = 'Y'
-            PERFORM CALCULTE-INTEREST.
-            PERFORM DISPLAY-DATA.
-            PERFORM CLOSE-FILE.
-       OPEN-FILE.
+            PERFORM INITIALIZE-RUN-DATE.
+            PERFORM GET-RUN-MODE.
+            IF WS-RUN-MODE = 2
+                PERFORM LOOKUP-ACCOUNT
+            ELSE
+                PERFORM CHECK-FOR-CHECKPOINT
+                IF WS-IS-RESUMING
+                    DISPLAY "RESUMING WITH PRIOR RUN'S SORT ORDER"
+                ELSE
+                    PERFORM GET-SORT-CHOICE
+                END-IF
+                PERFORM SORT-ACCOUNTS
+                PERFORM OPEN-FILE
+                IF WS-IS-RESUMING
+                    DISPLAY TABLE-HEADER
+                END-IF
+                PERFORM PROCESS-RECORD UNTIL WS-EOF = 'Y'
+                PERFORM DISPLAY-TOTALS
+                PERFORM CLOSE-FILE
+            END-IF.
+            GOBACK.
+       INITIALIZE-RUN-DATE.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           MOVE WS-SYS-MM TO WS-RUN-MM.
+           MOVE WS-SYS-DD TO WS-RUN-DD.
+           MOVE WS-SYS-YY TO WS-RUN-YY.
+       GET-RUN-MODE.
+           DISPLAY "1-FULL LISTING  2-SINGLE ACCOUNT LOOKUP: "
+               WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE.
+       LOOKUP-ACCOUNT.
+           DISPLAY "ENTER ACCOUNT NUMBER: " WITH NO ADVANCING.
+           ACCEPT in-account-number.
            OPEN INPUT OUTPUT-FILE.
+           MOVE in-account-number TO out-account-number.
+           READ OUTPUT-FILE
+               INVALID KEY
+                   DISPLAY "ACCOUNT NUMBER NOT ON FILE"
+               NOT INVALID KEY
+                   MOVE OUTPUT-REC TO INFO-SCR-IN
+                   PERFORM CALCULTE-INTEREST
+                   PERFORM DISPLAY-DATA
+                   DISPLAY GETCH
+                   ACCEPT GETCH
+           END-READ.
+           CLOSE OUTPUT-FILE.
+       GET-SORT-CHOICE.
+           DISPLAY "SORT BY 1-ACCOUNT NUMBER 2-PRINCIPAL(DESC): "
+               WITH NO ADVANCING.
+           ACCEPT WS-SORT-CHOICE.
+       SORT-ACCOUNTS.
+           EVALUATE WS-SORT-CHOICE
+               WHEN 2
+                   SORT SORT-WORK
+                       ON DESCENDING KEY SORT-PRINCIPAL-AMOUNT
+                       USING OUTPUT-FILE GIVING SORTED-FILE
+               WHEN OTHER
+                   SORT SORT-WORK
+                       ON ASCENDING KEY SORT-ACCOUNT-NUMBER
+                       USING OUTPUT-FILE GIVING SORTED-FILE
+           END-EVALUATE.
+       CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF NOT WS-CKP-NOT-FOUND
+               READ CHECKPOINT-FILE
+                   NOT AT END SET WS-CKP-RECORD-FOUND TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-CKP-RECORD-FOUND
+               DISPLAY "UNFINISHED LISTING FOUND - RESUME? "
+                   "[1] YES [0] NO: " WITH NO ADVANCING
+               ACCEPT WS-RESUME-CHOICE
+               IF WS-RESUME-CHOICE = 1
+                   SET WS-IS-RESUMING TO TRUE
+                   MOVE CKP-PAGE-NUMBER TO WS-PAGE-NUMBER
+                   MOVE CKP-LINE-COUNT TO WS-LINE-COUNT
+                   MOVE CKP-DETAIL-LINE TO WS-DETAIL-LINE
+                   MOVE CKP-SORT-CHOICE TO WS-SORT-CHOICE
+                   MOVE CKP-TOTAL-PRINCIPAL TO WS-TOTAL-PRINCIPAL
+                   MOVE CKP-TOTAL-INTEREST TO WS-TOTAL-INTEREST
+               END-IF
+           END-IF.
+       OPEN-FILE.
+           OPEN INPUT SORTED-FILE.
+           IF WS-IS-RESUMING
+               PERFORM SKIP-TO-CHECKPOINT
+           ELSE
+               PERFORM READ-FILE
+           END-IF.
+       SKIP-TO-CHECKPOINT.
+           PERFORM READ-FILE.
+           PERFORM READ-FILE UNTIL WS-EOF = 'Y'
+               OR SRT-ACCOUNT-NUMBER = CKP-LAST-ACCOUNT.
+           IF WS-EOF NOT = 'Y'
+               PERFORM READ-FILE
+           END-IF.
        READ-FILE.
-           READ OUTPUT-FILE INTO INFO-SCR-IN
+           READ SORTED-FILE INTO INFO-SCR-IN
                AT END MOVE 'Y' TO WS-EOF
            END-READ.
+       PROCESS-RECORD.
+           PERFORM CALCULTE-INTEREST.
+           PERFORM DISPLAY-DATA.
+           ADD in-principal-amount TO WS-TOTAL-PRINCIPAL.
+           ADD WS-INTEREST TO WS-TOTAL-INTEREST.
+           PERFORM WRITE-CHECKPOINT.
+           PERFORM READ-FILE.
+       WRITE-CHECKPOINT.
+           MOVE in-account-number TO CKP-LAST-ACCOUNT.
+           MOVE WS-PAGE-NUMBER TO CKP-PAGE-NUMBER.
+           MOVE WS-LINE-COUNT TO CKP-LINE-COUNT.
+           MOVE WS-DETAIL-LINE TO CKP-DETAIL-LINE.
+           MOVE WS-SORT-CHOICE TO CKP-SORT-CHOICE.
+           MOVE WS-TOTAL-PRINCIPAL TO CKP-TOTAL-PRINCIPAL.
+           MOVE WS-TOTAL-INTEREST TO CKP-TOTAL-INTEREST.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       DISPLAY-TOTALS.
+           DISPLAY "TOTAL PRINCIPAL ON DEPOSIT:" LINE 18 COL 1.
+           DISPLAY WS-TOTAL-PRINCIPAL LINE 18 COL 30.
+           DISPLAY "TOTAL INTEREST OWED:" LINE 19 COL 1.
+           DISPLAY WS-TOTAL-INTEREST LINE 19 COL 30.
+           DISPLAY GETCH.
+           ACCEPT GETCH.
        DISPLAY-DATA.
-           DISPLAY TABLE-HEADER.
-           DISPLAY in-account-number LINE 3 COL 1
-           DISPLAY in-account-name LINE 3 COL 15.
-           DISPLAY in-principal-amount LINE 3 COL 32.
-           DISPLAY in-years-of-deposit LINE 3 COL 44.
-           DISPLAY WS-INTEREST-RATE LINE 3 COL 55.
-           DISPLAY WS-INTEREST LINE 3 COL 66.
+           IF WS-LINE-COUNT = 0
+               DISPLAY TABLE-HEADER
+               MOVE 5 TO WS-DETAIL-LINE
+           END-IF.
+           DISPLAY in-account-number LINE WS-DETAIL-LINE COL 1.
+           DISPLAY in-account-name LINE WS-DETAIL-LINE COL 15.
+           DISPLAY in-principal-amount LINE WS-DETAIL-LINE COL 32.
+           DISPLAY in-years-of-deposit LINE WS-DETAIL-LINE COL 44.
+           DISPLAY WS-INTEREST-RATE LINE WS-DETAIL-LINE COL 55.
+           DISPLAY WS-INTEREST LINE WS-DETAIL-LINE COL 66.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-PAGE-SIZE
+               PERFORM PAGE-BREAK
+           END-IF.
+       PAGE-BREAK.
            DISPLAY GETCH.
            ACCEPT GETCH.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE 0 TO WS-LINE-COUNT.
        CALCULTE-INTEREST.
            EVALUATE TRUE
+                WHEN in-principal-amount >= 10000 AND
+                in-years-of-deposit >= 5
+                   MOVE 12 TO WS-INTEREST-RATE
                 WHEN in-principal-amount >= 5000 AND in-years-of-deposit
                 >= 3
                    MOVE 10 TO WS-INTEREST-RATE
@@ -92,8 +351,10 @@
                 WHEN in-principal-amount < 5000
                    MOVE 7 TO WS-INTEREST-RATE
                 END-EVALUATE.
-           COMPUTE WS-INTEREST = (WS-INTEREST-RATE/100)
+           COMPUTE WS-INTEREST ROUNDED = (WS-INTEREST-RATE/100)
            *in-principal-amount.
        CLOSE-FILE.
-           CLOSE OUTPUT-FILE.
-            STOP RUN.
+           CLOSE SORTED-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       END PROGRAM DIAZ0003.
